@@ -0,0 +1,257 @@
+ID DIVISION.
+PROGRAM-ID.  POSRPT.
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+OBJECT-COMPUTER.  PDP-10 MEMORY 25 MODULES.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+        SELECT INPUT-FILE ASSIGN TO DSK
+                RECORDING MODE IS ASCII.
+
+        SELECT PRINT-FILE ASSIGN TO LPT.
+
+DATA DIVISION.
+FILE SECTION.
+
+*       INPUT-FILE IS SORTER'S SORTED POSITN OUTPUT - ORDERED BY
+*       SORT-FIELD-1B, SORT-FIELD-1A, THE STOCK/OPTION TAG, SORT-TAG,
+*       AND THE TWO SORT-FIELD-4 DATE FIELDS.  THE LAYOUT HERE MATCHES
+*       SORT-RECORD IN SORTER.
+
+FD  INPUT-FILE
+    VALUE OF ID IS INPUT-FILE-NAME.
+01  SORT-RECORD.
+        05  SORT-FIELD-1B       PIC X(5).
+        05  SORT-FIELD-1A       PIC 9(5).
+        05  FILLER              PIC 9(3).
+        05  SORT-FIELD-4-2      PIC X(4).
+        05  SORT-FIELD-4-1      PIC X(4).
+        05  INPUT-CODE          PIC X(3).
+        05  FILLER              PIC X(3).
+        05  SORT-FIELD-2.
+            10  ORIG-CHAR       PIC X OCCURS 6 TIMES.
+        05  FILLER              PIC X(43).
+        05  SORT-TAG            PIC 9(2).
+        05  SORT-FIELD-2-TAG    PIC X(5).
+
+FD  PRINT-FILE
+    VALUE OF ID IS PRINT-FILE-NAME.
+01  PRINT-LINE.
+        05  FILLER              PIC X(2)  VALUE SPACES.
+        05  PL-STOCK-FIELD      PIC X(5).
+        05  FILLER              PIC X(3)  VALUE SPACES.
+        05  PL-FIELD-1A         PIC 9(5).
+        05  FILLER              PIC X(3)  VALUE SPACES.
+        05  PL-OPTION-CODE      PIC X(3).
+        05  FILLER              PIC X(3)  VALUE SPACES.
+        05  PL-DATE-1           PIC X(4).
+        05  FILLER              PIC X(3)  VALUE SPACES.
+        05  PL-DATE-2           PIC X(4).
+        05  FILLER              PIC X(3)  VALUE SPACES.
+        05  PL-TAG              PIC 9(2).
+        05  FILLER              PIC X(92) VALUE SPACES.
+
+WORKING-STORAGE SECTION.
+
+77  INPUT-FILE-NAME              PIC X(9) VALUE 'POSITN'.
+77  PRINT-FILE-NAME              PIC X(9) VALUE 'POSRPT'.
+
+77  PAGE-NUMBER                  PIC 9(4) VALUE 0.
+77  LINE-COUNT                   PIC 9(3) VALUE 0.
+77  MAX-LINES-PER-PAGE           PIC 9(3) VALUE 55.
+
+*       SORT-TAG IS ONLY THE FOURTH KEY SORTER SORTS ON (BEHIND THE
+*       STOCK/OPTION KEYS), SO RECORDS FOR ONE CATEGORY ARE SCATTERED
+*       THROUGHOUT THE FILE RATHER THAN CONTIGUOUS.  TO GROUP THE
+*       REPORT BY CATEGORY AS REQUESTED, POSRPT MAKES ONE PASS OVER
+*       INPUT-FILE PER CATEGORY, SELECTING ONLY THE RECORDS THAT
+*       BELONG TO THE CATEGORY CURRENT PASS IS PRINTING.
+
+77  CATEGORY-SUBSCRIPT           PIC 9(2) VALUE 1.
+77  CATEGORY-HEADED-SWITCH       PIC X VALUE 'N'.
+    88  CATEGORY-HEADED          VALUE 'Y'.
+
+*       SORT-TAG IS SORTER'S OWN WORKING-STORAGE FIELD, NOT PART OF THE
+*       76-BYTE INPUT-RECORD ITS GIVING PHASE ACTUALLY WRITES TO DISK,
+*       SO IT NEVER SURVIVES ONTO POSITN AND CANNOT BE TRUSTED HERE.
+*       CATEGORY MEMBERSHIP IS DERIVED INSTEAD FROM INPUT-CODE, WHICH
+*       IS PART OF THE RECORD SORTER DOES WRITE, CHECKED AGAINST
+*       TAG-LABEL-ENTRY - THE SAME TABLE THAT NAMES EACH CATEGORY'S
+*       SECTION HEADING.
+
+77  CODE-CHECK-SUBSCRIPT         PIC 9(2).
+77  CODE-MATCHED-SWITCH          PIC X VALUE 'N'.
+    88  CODE-MATCHED             VALUE 'Y'.
+
+*       INPUT-FILE IS SORTER'S OUTPUT, SO IT MAY NOT BE THERE YET WHEN
+*       POSRPT IS RUN.  OPEN-ERROR RETRIES A BOUNDED NUMBER OF TIMES,
+*       THE SAME AS SORTER DOES FOR THE SAME FILE, BEFORE ALERTING THE
+*       OPERATOR AND GIVING UP.
+
+77  WAIT-TIME                    COMP-1 VALUE IS 5.
+77  MAX-OPEN-TRIES                PIC 9(2) VALUE IS 5.
+77  OPEN-TRY-COUNT                PIC 9(2) VALUE IS 0.
+
+*       TAG-LABEL-TABLE GIVES THE 3-CHARACTER OPTION CODE FOR EACH OF
+*       THE 12 SORT-TAG CATEGORIES SORTER ASSIGNS, PLUS THE TAG-13
+*       CATCH-ALL, SO EACH SECTION OF THE REPORT CAN BE HEADED WITH
+*       ITS CATEGORY NAME.
+
+01  TAG-LABEL-TABLE.
+        05  TAG-LABEL-LIST               PIC X(39) VALUE
+          'SCOSPOSSOBCOBPOBSOSCCSPCSSCBCCBPCBSCUNK'.
+        05  FILLER  REDEFINES TAG-LABEL-LIST.
+                10  TAG-LABEL-ENTRY      PIC X(3) OCCURS 13 TIMES.
+
+
+
+PROCEDURE DIVISION.
+DECLARATIVES.
+
+OPEN-ERROR SECTION.
+
+USE AFTER STANDARD ERROR PROCEDURE ON INPUT-FILE OPEN.
+
+OPEN-RECOVERY.
+*       RETRY THE OPEN A BOUNDED NUMBER OF TIMES, PAUSING WAIT-TIME
+*       SECONDS BETWEEN TRIES, BEFORE GIVING UP AND TELLING THE
+*       OPERATOR THE JOB IS DEAD.
+        ADD 1 TO OPEN-TRY-COUNT.
+        IF OPEN-TRY-COUNT IS GREATER THAN MAX-OPEN-TRIES
+                DISPLAY 'POSRPT - OPERATOR ATTENTION - INPUT-FILE '
+                        INPUT-FILE-NAME ' WILL NOT OPEN AFTER '
+                        OPEN-TRY-COUNT ' TRIES - JOB TERMINATED',
+                STOP RUN.
+
+        DISPLAY 'POSRPT - INPUT-FILE ' INPUT-FILE-NAME
+                ' OPEN FAILED - RETRY ' OPEN-TRY-COUNT ' OF '
+                MAX-OPEN-TRIES ' IN ' WAIT-TIME ' SECONDS'.
+
+        CALL 'SLEEP' USING WAIT-TIME.
+
+        ADD 1 TO WAIT-TIME.
+
+        OPEN INPUT INPUT-FILE.
+
+END DECLARATIVES.
+
+
+MAIN-LINE SECTION.
+MAIN-LINE-START.
+        DISPLAY 'INPUT  FILE: ' WITH NO ADVANCING.
+        ACCEPT INPUT-FILE-NAME.
+        IF INPUT-FILE-NAME IS EQUAL TO SPACES
+                MOVE 'POSITN' TO INPUT-FILE-NAME.
+
+        OPEN OUTPUT PRINT-FILE.
+        MOVE 1 TO CATEGORY-SUBSCRIPT.
+
+CATEGORY-LOOP.
+        PERFORM CATEGORY-PASS.
+        ADD 1 TO CATEGORY-SUBSCRIPT.
+        IF CATEGORY-SUBSCRIPT IS LESS THAN OR EQUAL TO 13
+                GO TO CATEGORY-LOOP.
+
+        CLOSE PRINT-FILE.
+        STOP RUN.
+
+
+CATEGORY-PASS SECTION.
+CP-START.
+*       ONE PASS OVER THE WHOLE FILE, PRINTING ONLY THE RECORDS THAT
+*       BELONG TO CATEGORY-SUBSCRIPT.  THE SECTION HEADER IS PRINTED
+*       ONCE, THE FIRST TIME A RECORD FOR THIS CATEGORY IS FOUND, SO
+*       CATEGORIES WITH NO RECORDS PRODUCE NO EMPTY SECTION.
+        MOVE 'N' TO CATEGORY-HEADED-SWITCH.
+        MOVE 0 TO OPEN-TRY-COUNT.
+        MOVE 5 TO WAIT-TIME.
+        OPEN INPUT INPUT-FILE.
+
+CP-READ-LOOP.
+        READ INPUT-FILE INTO SORT-RECORD AT END
+                GO TO CP-DONE.
+
+        IF CATEGORY-SUBSCRIPT IS LESS THAN 13
+                IF INPUT-CODE IS NOT EQUAL TO
+                        TAG-LABEL-ENTRY (CATEGORY-SUBSCRIPT)
+                                GO TO CP-READ-LOOP
+        ELSE
+                PERFORM CHECK-CODE-RECOGNIZED
+                IF CODE-MATCHED
+                        GO TO CP-READ-LOOP.
+
+        IF NOT CATEGORY-HEADED
+                PERFORM PRINT-SECTION-HEADER,
+                MOVE 'Y' TO CATEGORY-HEADED-SWITCH.
+
+        PERFORM PRINT-DETAIL-LINE.
+        GO TO CP-READ-LOOP.
+
+CP-DONE.
+        CLOSE INPUT-FILE.
+
+
+CHECK-CODE-RECOGNIZED SECTION.
+CCR-START.
+*       CATEGORY 13 IS THE CATCH-ALL FOR CODES SORTER DID NOT
+*       RECOGNIZE - A RECORD BELONGS HERE ONLY IF INPUT-CODE MATCHES
+*       NONE OF THE 12 KNOWN CODES IN TAG-LABEL-ENTRY.
+        MOVE 'N' TO CODE-MATCHED-SWITCH.
+        MOVE 1 TO CODE-CHECK-SUBSCRIPT.
+
+CCR-LOOP.
+        IF INPUT-CODE IS EQUAL TO TAG-LABEL-ENTRY (CODE-CHECK-SUBSCRIPT)
+                MOVE 'Y' TO CODE-MATCHED-SWITCH,
+                GO TO CCR-EXIT.
+
+        ADD 1 TO CODE-CHECK-SUBSCRIPT.
+        IF CODE-CHECK-SUBSCRIPT IS LESS THAN OR EQUAL TO 12
+                GO TO CCR-LOOP.
+
+CCR-EXIT.
+
+
+PRINT-SECTION-HEADER SECTION.
+PSH-START.
+        IF PAGE-NUMBER IS NOT EQUAL TO ZERO
+                MOVE SPACES TO PRINT-LINE,
+                WRITE PRINT-LINE AFTER ADVANCING PAGE.
+
+        ADD 1 TO PAGE-NUMBER.
+        MOVE ZERO TO LINE-COUNT.
+
+        MOVE SPACES TO PRINT-LINE.
+        STRING 'DAILY POSITION REPORT - CATEGORY '  DELIMITED BY SIZE
+               TAG-LABEL-ENTRY (CATEGORY-SUBSCRIPT) DELIMITED BY SIZE
+               '   PAGE '                           DELIMITED BY SIZE
+               PAGE-NUMBER                          DELIMITED BY SIZE
+               INTO PRINT-LINE.
+        WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        MOVE SPACES TO PRINT-LINE.
+        WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        MOVE 'STOCK     POSITION    OPT  DATE1 DATE2  TAG'
+            TO PRINT-LINE.
+        WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+        MOVE SPACES TO PRINT-LINE.
+        WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+
+
+PRINT-DETAIL-LINE SECTION.
+PDL-START.
+        IF LINE-COUNT IS GREATER THAN OR EQUAL TO MAX-LINES-PER-PAGE
+                PERFORM PRINT-SECTION-HEADER.
+
+        MOVE SPACES TO PRINT-LINE.
+        MOVE SORT-FIELD-1B TO PL-STOCK-FIELD.
+        MOVE SORT-FIELD-1A TO PL-FIELD-1A.
+        MOVE INPUT-CODE TO PL-OPTION-CODE.
+        MOVE SORT-FIELD-4-1 TO PL-DATE-1.
+        MOVE SORT-FIELD-4-2 TO PL-DATE-2.
+        MOVE CATEGORY-SUBSCRIPT TO PL-TAG.
+
+        WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+        ADD 1 TO LINE-COUNT.
